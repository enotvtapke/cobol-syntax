@@ -4,15 +4,192 @@ IDENTIFICATION DIVISION.
 
 PROGRAM-ID. SYNTAX-TEST.
 
+ENVIRONMENT DIVISION.
+
+INPUT-OUTPUT SECTION.
+
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO 'TRANSIN'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT REJECT-FILE ASSIGN TO 'REJECTS'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RESTART-FILE ASSIGN TO 'RESTART'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO 'RPTFILE'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT CONTROL-FILE ASSIGN TO 'CONTROL'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+    SELECT CSV-FILE ASSIGN TO 'CSVEXTR'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
 
+FILE SECTION.
+
+FD  TRANS-FILE.
+01  TRANS-RECORD.
+    05 TRANS-AMOUNT PIC 9(2).
+    05 TRANS-TYPE-CODE PIC X(01).
+    05 TRANS-ACCOUNT-NO PIC 9(10).
+    05 TRANS-DESCRIPTION PIC X(09).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05 AUDIT-DATE PIC 9(8).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AUDIT-TIME PIC 9(8).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AUDIT-OPERATION PIC X(20).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AUDIT-OPERANDS PIC X(30).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AUDIT-BEFORE-VALUE PIC 9(6).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 AUDIT-AFTER-VALUE PIC 9(6).
+
+FD  REJECT-FILE.
+01  REJECT-RECORD.
+    05 REJECT-A PIC 9(2).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 REJECT-B PIC 9(4).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 REJECT-C PIC 9(3).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 REJECT-NAME PIC X(20).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 REJECT-REASON-CODE PIC X(02).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 REJECT-REASON-TEXT PIC X(30).
+
+FD  RESTART-FILE.
+01  RESTART-RECORD.
+    05 RESTART-LOOP-ID PIC X(01).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 RESTART-A PIC 9(4).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 RESTART-B PIC 9(4).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 RESTART-C PIC 9(3).
+    05 FILLER PIC X(01) VALUE SPACE.
+    05 RESTART-RESULT PIC 9(6).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD PIC X(132).
+
+FD  CONTROL-FILE.
+01  CONTROL-RECORD.
+    05 CONTROL-TOTAL-AMOUNT PIC 9(6).
+    05 FILLER PIC X(01).
+    05 CONTROL-TOLERANCE-AMOUNT PIC 9(4).
+
+FD  CSV-FILE.
+01  CSV-RECORD PIC X(80).
+
 WORKING-STORAGE SECTION.
 
 01 WS-A PIC 9(2) VALUE 0.
 01 WS-B PIC 9(4) VALUE 100.
 01 WS-C PIC 9(3) VALUE 50.
 01 WS-NAME PIC X(20) VALUE 'HELLO COBOL'.
+
+*> Typed view of WS-NAME. Existing code that moves or compares
+*> WS-NAME as a flat 20-byte field keeps working unchanged; new
+*> code can branch on WS-NAME-TYPE-CODE instead.
+01 WS-NAME-RECORD REDEFINES WS-NAME.
+    05 WS-NAME-TYPE-CODE PIC X(01).
+        88 WS-NAME-TYPE-VALID VALUE '1' '2' '3' '4'.
+    05 WS-NAME-ACCOUNT-NO PIC 9(10).
+    05 WS-NAME-DESCRIPTION PIC X(09).
+
 01 WS-RESULT PIC 9(6) VALUE 0.
+01 WS-TRANS-EOF-SW PIC X(01) VALUE 'N'.
+    88 WS-TRANS-EOF VALUE 'Y'.
+01 WS-TRANS-FILE-STATUS PIC X(02) VALUE SPACES.
+
+*> Fields used to trace WS-RESULT through the arithmetic chain.
+01 WS-AUDIT-BEFORE-VALUE PIC 9(6) VALUE 0.
+01 WS-AUDIT-AFTER-VALUE PIC 9(6) VALUE 0.
+01 WS-AUDIT-OPERATION PIC X(20) VALUE SPACES.
+01 WS-AUDIT-OPERANDS PIC X(30) VALUE SPACES.
+
+*> Control-break fields for the PROCESS-PARA summary report.
+01 WS-BREAK-KEY PIC X(20) VALUE SPACES.
+01 WS-FIRST-ITEM-SW PIC X(01) VALUE 'Y'.
+    88 WS-FIRST-ITEM VALUE 'Y' FALSE 'N'.
+01 WS-GROUP-TOTAL PIC 9(6) VALUE 0.
+01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+
+*> Field-level validation switch and reason code.
+01 WS-VALID-SW PIC X(01) VALUE 'Y'.
+    88 WS-RECORD-VALID VALUE 'Y'.
+    88 WS-RECORD-INVALID VALUE 'N'.
+01 WS-REASON-CODE PIC X(02) VALUE SPACES.
+01 WS-REASON-TEXT PIC X(30) VALUE SPACES.
+
+*> Checkpoint/restart fields for the PERFORM VARYING loops.
+01 WS-RESTART-FILE-STATUS PIC X(02) VALUE SPACES.
+01 WS-VARY-START-1 PIC 9(4) VALUE 0.
+01 WS-VARY-START-2 PIC 9(2) VALUE 1.
+01 WS-CHECKPOINT-LOOP-ID PIC X(01) VALUE SPACE.
+01 WS-CHECKPOINT-QUOT PIC 9(4) VALUE 0.
+01 WS-CHECKPOINT-REM PIC 9(2) VALUE 0.
+
+*> Print-image report fields. PROCESS-PARA writes one detail line
+*> per item to REPORT-FILE so the run produces an actual printable
+*> report instead of requiring the console output to be scraped.
+01 WS-REPORT-LINE-COUNT PIC 9(3) VALUE 0.
+01 WS-REPORT-PAGE-COUNT PIC 9(3) VALUE 0.
+01 WS-REPORT-MAX-LINES PIC 9(3) VALUE 50.
+
+01 WS-REPORT-HEADER-LINE.
+    05 FILLER PIC X(45) VALUE SPACES.
+    05 FILLER PIC X(31) VALUE 'SYNTAX-TEST PROCESSING REPORT'.
+    05 FILLER PIC X(46) VALUE SPACES.
+    05 FILLER PIC X(05) VALUE 'PAGE '.
+    05 WS-REPORT-HEADER-PAGE PIC ZZ9.
+    05 FILLER PIC X(02) VALUE SPACES.
+
+01 WS-REPORT-COLUMN-LINE.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 FILLER PIC X(10) VALUE 'WS-A'.
+    05 FILLER PIC X(10) VALUE 'WS-B'.
+    05 FILLER PIC X(10) VALUE 'WS-C'.
+    05 FILLER PIC X(15) VALUE 'WS-RESULT'.
+    05 FILLER PIC X(82) VALUE SPACES.
+
+01 WS-REPORT-DETAIL-LINE.
+    05 FILLER PIC X(05) VALUE SPACES.
+    05 WS-REPORT-DET-A PIC ZZ9.
+    05 FILLER PIC X(07) VALUE SPACES.
+    05 WS-REPORT-DET-B PIC Z(3)9.
+    05 FILLER PIC X(06) VALUE SPACES.
+    05 WS-REPORT-DET-C PIC Z(2)9.
+    05 FILLER PIC X(07) VALUE SPACES.
+    05 WS-REPORT-DET-RESULT PIC Z(5)9.
+    05 FILLER PIC X(09) VALUE SPACES.
+    05 FILLER PIC X(82) VALUE SPACES.
+
+*> Closing reconciliation against the externally-supplied control
+*> total. If CONTROL-FILE isn't present the run still ends cleanly -
+*> there's simply nothing to reconcile against.
+01 WS-CONTROL-FILE-STATUS PIC X(02) VALUE SPACES.
+01 WS-CONTROL-TOTAL PIC 9(6) VALUE 0.
+*> Loaded from CONTROL-TOLERANCE-AMOUNT on CONTROL-FILE so the
+*> tolerance can be changed without a recompile; this VALUE is just
+*> the starting state of the field.
+01 WS-CONTROL-TOLERANCE PIC 9(4) VALUE 5.
+01 WS-CONTROL-DIFFERENCE PIC S9(6) VALUE 0.
 
 PROCEDURE DIVISION.
 
@@ -22,40 +199,47 @@ MAIN-PARA.
     DISPLAY WS-NAME.
     DISPLAY 'Value: ' WS-A.
 
-    *> ACCEPT statement
-    ACCEPT WS-A.
+    *> WS-A is now sourced from the transaction file instead of the
+    *> operator console, so an unattended overnight run no longer
+    *> stalls waiting on an ACCEPT.
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-FILE-STATUS NOT = '00'
+        DISPLAY 'TRANS-FILE COULD NOT BE OPENED - STATUS '
+            WS-TRANS-FILE-STATUS
+        DISPLAY 'End of processing'
+        STOP RUN
+    END-IF.
+
+    OPEN OUTPUT AUDIT-FILE.
+    OPEN OUTPUT REJECT-FILE.
+
+    *> Second output stream: a 132-column print-image report, built
+    *> up alongside the console DISPLAY lines below.
+    PERFORM 6000-OPEN-REPORT-PARA.
+
+    *> Comma-delimited extract of every processed record, for the
+    *> downstream BI team.
+    PERFORM 6700-OPEN-CSV-PARA.
+
+    *> Resume the PERFORM VARYING loops below from their last
+    *> checkpoint, if a prior run abended partway through.
+    PERFORM 1900-RESTART-INIT-PARA.
 
     *> MOVE statement
     MOVE 10 TO WS-A.
     MOVE WS-B TO WS-C.
     MOVE 'TEST' TO WS-NAME.
+    MOVE '1' TO WS-NAME-TYPE-CODE.
 
-    *> COMPUTE with arithmetic expressions (operator priority)
-    COMPUTE WS-RESULT = 2 + 3 * 4.
-    COMPUTE WS-RESULT = (2 + 3) * 4.
-    COMPUTE WS-RESULT = WS-A + WS-B * WS-C.
-    COMPUTE WS-RESULT = 2 ** 3 + 4 * 5 - 10 / 2.
-    COMPUTE WS-RESULT = ((WS-A + WS-B) * WS-C) / 2.
-    COMPUTE WS-RESULT = -WS-A + +WS-B.
-
-    *> ADD statement
-    ADD 5 TO WS-A.
-    ADD WS-B TO WS-C.
-    ADD 10 TO WS-A GIVING WS-RESULT.
+    *> Validate the fields feeding the COMPUTE/ADD/SUBTRACT/DIVIDE
+    *> chain before they can corrupt WS-RESULT; rejects go to
+    *> REJECT-FILE with a reason code instead of flowing through.
+    PERFORM 3000-VALIDATE-PARA THRU 3000-VALIDATE-EXIT.
 
-    *> SUBTRACT statement
-    SUBTRACT 3 FROM WS-A.
-    SUBTRACT WS-B FROM WS-C.
-    SUBTRACT 5 FROM WS-A GIVING WS-RESULT.
-
-    *> MULTIPLY statement
-    MULTIPLY 2 BY WS-A.
-    MULTIPLY WS-B BY WS-C.
-    MULTIPLY 3 BY WS-A GIVING WS-RESULT.
-
-    *> DIVIDE statement
-    DIVIDE 10 BY 2 GIVING WS-RESULT.
-    DIVIDE WS-B BY WS-C GIVING WS-RESULT.
+    IF WS-RECORD-VALID
+        PERFORM 3400-DEMO-COMPUTE-PARA
+        PERFORM 3500-ARITHMETIC-PARA
+    END-IF.
 
     *> IF statement with relation conditions
     IF WS-A = 10 THEN
@@ -118,9 +302,31 @@ MAIN-PARA.
     *> PERFORM THRU with UNTIL
     PERFORM PROCESS-PARA THRU END-PARA UNTIL WS-A >= 50.
 
-    *> PERFORM VARYING
-    PERFORM PROCESS-PARA VARYING WS-A FROM 1 BY 1 UNTIL WS-A > 10.
-    PERFORM PROCESS-PARA VARYING WS-A FROM WS-B BY 2 UNTIL WS-A >= WS-C.
+    *> The syntax-demo passes above share PROCESS-PARA/END-PARA with
+    *> the real transaction batch, so their control-break state and
+    *> running total are reset here - the "Grand total" displayed
+    *> after the batch loop must cover only the batch, not every demo
+    *> pass that happened to run first.
+    MOVE SPACES TO WS-BREAK-KEY.
+    SET WS-FIRST-ITEM TO TRUE.
+    MOVE 0 TO WS-GROUP-TOTAL.
+    MOVE 0 TO WS-GRAND-TOTAL.
+
+    *> PERFORM VARYING - driven off a night's worth of queued
+    *> transactions instead of the fixed bound of 10.
+    PERFORM 1000-READ-TRANS-PARA THRU 1000-READ-TRANS-EXIT
+        UNTIL WS-TRANS-EOF.
+
+    *> Flush the last subtotal group and print the grand total for
+    *> the transaction batch just processed - the demo THRU-calls
+    *> above only flush the syntax-demo passes that ran before this
+    *> loop started.
+    PERFORM END-PARA.
+
+    MOVE '1' TO WS-CHECKPOINT-LOOP-ID.
+    PERFORM PROCESS-PARA VARYING WS-A FROM WS-VARY-START-1 BY 2
+            UNTIL WS-A >= WS-C.
+    MOVE SPACE TO WS-CHECKPOINT-LOOP-ID.
 
     *> Inline PERFORM
     PERFORM
@@ -135,10 +341,17 @@ MAIN-PARA.
     END-PERFORM.
 
     *> Inline PERFORM VARYING
-    PERFORM VARYING WS-A FROM 1 BY 2 UNTIL WS-A > 10
+    MOVE '2' TO WS-CHECKPOINT-LOOP-ID.
+    PERFORM VARYING WS-A FROM WS-VARY-START-2 BY 2 UNTIL WS-A > 10
         DISPLAY 'Counter: ' WS-A
+        MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE
         COMPUTE WS-RESULT = WS-A * 2
+        MOVE 'COMPUTE A*2' TO WS-AUDIT-OPERATION
+        STRING 'A=' WS-A DELIMITED BY SIZE INTO WS-AUDIT-OPERANDS
+        PERFORM 8000-WRITE-AUDIT-PARA
+        PERFORM 8600-CHECKPOINT-IF-DUE-PARA
     END-PERFORM.
+    MOVE SPACE TO WS-CHECKPOINT-LOOP-ID.
 
     *> Nested IF statements
     IF WS-A > 0 THEN
@@ -151,11 +364,386 @@ MAIN-PARA.
         DISPLAY 'A not positive'
     END-IF.
 
+    *> The run completed cleanly, so there's nothing left to resume -
+    *> clear the restart file or the next ordinary run would pick up
+    *> this run's last checkpoint instead of starting from scratch.
+    PERFORM 8900-CLEAR-RESTART-PARA.
+
+    CLOSE TRANS-FILE.
+    CLOSE AUDIT-FILE.
+    CLOSE REJECT-FILE.
+    PERFORM 6900-CLOSE-REPORT-PARA.
+    PERFORM 6790-CLOSE-CSV-PARA.
+
+    *> Cross-check the final WS-RESULT against the external control
+    *> total before the job is allowed to end.
+    PERFORM 9000-RECONCILE-PARA.
+
     STOP RUN.
 
+3000-VALIDATE-PARA.
+    SET WS-RECORD-VALID TO TRUE.
+    MOVE SPACES TO WS-REASON-CODE.
+    MOVE SPACES TO WS-REASON-TEXT.
+
+    IF WS-A > 50
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '01' TO WS-REASON-CODE
+        MOVE 'WS-A OUT OF RANGE' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF WS-B = 0
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '02' TO WS-REASON-CODE
+        MOVE 'WS-B IS ZERO' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF WS-B > 5000
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '06' TO WS-REASON-CODE
+        MOVE 'WS-B OUT OF RANGE' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF WS-C = 0
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '03' TO WS-REASON-CODE
+        MOVE 'WS-C IS ZERO - WOULD DIVIDE BY ZERO' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF WS-C > 500
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '07' TO WS-REASON-CODE
+        MOVE 'WS-C OUT OF RANGE' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF WS-NAME = SPACES
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '04' TO WS-REASON-CODE
+        MOVE 'WS-NAME IS BLANK' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    IF NOT WS-NAME-TYPE-VALID
+        SET WS-RECORD-INVALID TO TRUE
+        MOVE '05' TO WS-REASON-CODE
+        MOVE 'WS-NAME-TYPE-CODE IS NOT 1-4' TO WS-REASON-TEXT
+        GO TO 3000-VALIDATE-REJECT
+    END-IF.
+
+    GO TO 3000-VALIDATE-EXIT.
+
+3000-VALIDATE-REJECT.
+    MOVE WS-A TO REJECT-A.
+    MOVE WS-B TO REJECT-B.
+    MOVE WS-C TO REJECT-C.
+    MOVE WS-NAME TO REJECT-NAME.
+    MOVE WS-REASON-CODE TO REJECT-REASON-CODE.
+    MOVE WS-REASON-TEXT TO REJECT-REASON-TEXT.
+    WRITE REJECT-RECORD.
+
+3000-VALIDATE-EXIT.
+    EXIT.
+
+*> General COMPUTE-syntax demonstrations, unrelated to any one
+*> transaction's type code. MAIN-PARA's one-time demo record runs
+*> this once; 1000-READ-TRANS-PARA does not, so a batch of real
+*> transactions doesn't pick up six bogus audit entries per record.
+3400-DEMO-COMPUTE-PARA.
+    *> COMPUTE with arithmetic expressions (operator priority)
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = 2 + 3 * 4.
+    MOVE 'COMPUTE 2+3*4' TO WS-AUDIT-OPERATION.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = (2 + 3) * 4.
+    MOVE 'COMPUTE (2+3)*4' TO WS-AUDIT-OPERATION.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = WS-A + WS-B * WS-C.
+    MOVE 'COMPUTE A+B*C' TO WS-AUDIT-OPERATION.
+    STRING 'A=' WS-A ' B=' WS-B ' C=' WS-C DELIMITED BY SIZE
+        INTO WS-AUDIT-OPERANDS.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = 2 ** 3 + 4 * 5 - 10 / 2.
+    MOVE 'COMPUTE POWER-EXPR' TO WS-AUDIT-OPERATION.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = ((WS-A + WS-B) * WS-C) / 2.
+    MOVE 'COMPUTE NESTED-EXPR' TO WS-AUDIT-OPERATION.
+    STRING 'A=' WS-A ' B=' WS-B ' C=' WS-C DELIMITED BY SIZE
+        INTO WS-AUDIT-OPERANDS.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    COMPUTE WS-RESULT = -WS-A + +WS-B.
+    MOVE 'COMPUTE SIGNED-EXPR' TO WS-AUDIT-OPERATION.
+    STRING 'A=' WS-A ' B=' WS-B DELIMITED BY SIZE
+        INTO WS-AUDIT-OPERANDS.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+3500-ARITHMETIC-PARA.
+    *> The ADD/SUBTRACT/MULTIPLY/DIVIDE logic for a record is now
+    *> driven off WS-NAME-TYPE-CODE and delegated to a subprogram
+    *> per type, instead of running every arithmetic block on every
+    *> pass regardless of what kind of record produced WS-A/B/C. The
+    *> before/after audit capture stays here since AUDIT-FILE stays
+    *> owned by this program. WS-A/WS-B/WS-C are passed BY CONTENT so
+    *> the subprogram works off copies and can only hand back a
+    *> result through WS-RESULT - it can't mutate the fields driving
+    *> this program's own loops and validation.
+    MOVE WS-RESULT TO WS-AUDIT-BEFORE-VALUE.
+    EVALUATE WS-NAME-TYPE-CODE
+        WHEN '1'
+            CALL 'ADD-TYPE-PROC' USING BY CONTENT WS-A, WS-B, WS-C
+                BY REFERENCE WS-RESULT
+            MOVE 'CALL ADD-TYPE-PROC' TO WS-AUDIT-OPERATION
+        WHEN '2'
+            CALL 'SUB-TYPE-PROC' USING BY CONTENT WS-A, WS-B, WS-C
+                BY REFERENCE WS-RESULT
+            MOVE 'CALL SUB-TYPE-PROC' TO WS-AUDIT-OPERATION
+        WHEN '3'
+            CALL 'MUL-TYPE-PROC' USING BY CONTENT WS-A, WS-B, WS-C
+                BY REFERENCE WS-RESULT
+            MOVE 'CALL MUL-TYPE-PROC' TO WS-AUDIT-OPERATION
+        WHEN '4'
+            CALL 'DIV-TYPE-PROC' USING BY CONTENT WS-A, WS-B, WS-C
+                BY REFERENCE WS-RESULT
+            MOVE 'CALL DIV-TYPE-PROC' TO WS-AUDIT-OPERATION
+        WHEN OTHER
+            MOVE 'NO TYPE-SPECIFIC ARITHMETIC' TO WS-AUDIT-OPERATION
+    END-EVALUATE.
+    STRING 'A=' WS-A ' B=' WS-B ' C=' WS-C DELIMITED BY SIZE
+        INTO WS-AUDIT-OPERANDS.
+    PERFORM 8000-WRITE-AUDIT-PARA.
+
+1900-RESTART-INIT-PARA.
+    MOVE WS-B TO WS-VARY-START-1.
+    MOVE 1 TO WS-VARY-START-2.
+    OPEN INPUT RESTART-FILE.
+    IF WS-RESTART-FILE-STATUS = '00'
+        READ RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                PERFORM 1950-APPLY-RESTART-PARA
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
+
+1950-APPLY-RESTART-PARA.
+    MOVE RESTART-B TO WS-B.
+    MOVE RESTART-C TO WS-C.
+    MOVE RESTART-RESULT TO WS-RESULT.
+    EVALUATE RESTART-LOOP-ID
+        WHEN '1'
+            COMPUTE WS-VARY-START-1 = RESTART-A + 2
+        WHEN '2'
+            COMPUTE WS-VARY-START-2 = RESTART-A + 2
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
+8500-CHECKPOINT-PARA.
+    OPEN OUTPUT RESTART-FILE.
+    MOVE WS-CHECKPOINT-LOOP-ID TO RESTART-LOOP-ID.
+    MOVE WS-A TO RESTART-A.
+    MOVE WS-B TO RESTART-B.
+    MOVE WS-C TO RESTART-C.
+    MOVE WS-RESULT TO RESTART-RESULT.
+    WRITE RESTART-RECORD.
+    CLOSE RESTART-FILE.
+
+8600-CHECKPOINT-IF-DUE-PARA.
+    IF WS-CHECKPOINT-LOOP-ID NOT = SPACE
+        DIVIDE WS-A BY 5 GIVING WS-CHECKPOINT-QUOT
+            REMAINDER WS-CHECKPOINT-REM
+        IF WS-CHECKPOINT-REM = 0
+            PERFORM 8500-CHECKPOINT-PARA
+        END-IF
+    END-IF.
+
+*> Wipes out any checkpoint left by this run. Called once the
+*> transaction batch and both checkpointed VARYING loops have all
+*> finished normally, so the next ordinary run starts clean instead
+*> of resuming from this run's last checkpoint.
+8900-CLEAR-RESTART-PARA.
+    OPEN OUTPUT RESTART-FILE.
+    CLOSE RESTART-FILE.
+
+8000-WRITE-AUDIT-PARA.
+    MOVE WS-RESULT TO WS-AUDIT-AFTER-VALUE.
+    ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+    ACCEPT AUDIT-TIME FROM TIME.
+    MOVE WS-AUDIT-OPERATION TO AUDIT-OPERATION.
+    MOVE WS-AUDIT-OPERANDS TO AUDIT-OPERANDS.
+    MOVE WS-AUDIT-BEFORE-VALUE TO AUDIT-BEFORE-VALUE.
+    MOVE WS-AUDIT-AFTER-VALUE TO AUDIT-AFTER-VALUE.
+    WRITE AUDIT-RECORD.
+    *> Clear unconditionally so a short STRING on the next operation
+    *> can't leave trailing characters from this one.
+    MOVE SPACES TO WS-AUDIT-OPERANDS.
+
+1000-READ-TRANS-PARA.
+    READ TRANS-FILE
+        AT END
+            SET WS-TRANS-EOF TO TRUE
+            GO TO 1000-READ-TRANS-EXIT
+    END-READ.
+    MOVE TRANS-AMOUNT TO WS-A.
+    MOVE TRANS-TYPE-CODE TO WS-NAME-TYPE-CODE.
+    MOVE TRANS-ACCOUNT-NO TO WS-NAME-ACCOUNT-NO.
+    MOVE TRANS-DESCRIPTION TO WS-NAME-DESCRIPTION.
+
+    *> Validate the transaction and, if it's sound, run its
+    *> type-specific arithmetic before it reaches PROCESS-PARA - the
+    *> same checks and dispatch applied to the MAIN-PARA demo record.
+    PERFORM 3000-VALIDATE-PARA THRU 3000-VALIDATE-EXIT.
+    IF WS-RECORD-VALID
+        PERFORM 3500-ARITHMETIC-PARA
+        PERFORM PROCESS-PARA
+    END-IF.
+
+1000-READ-TRANS-EXIT.
+    EXIT.
+
 PROCESS-PARA.
-    DISPLAY 'Processing...'.
+    IF WS-FIRST-ITEM
+        MOVE WS-NAME TO WS-BREAK-KEY
+        SET WS-FIRST-ITEM TO FALSE
+    ELSE
+        IF WS-NAME NOT = WS-BREAK-KEY
+            PERFORM 7000-SUBTOTAL-PARA
+            MOVE WS-NAME TO WS-BREAK-KEY
+        END-IF
+    END-IF.
+
+    EVALUATE WS-NAME-TYPE-CODE
+        WHEN '1'
+            DISPLAY 'Processing... (type 1 - add)'
+        WHEN '2'
+            DISPLAY 'Processing... (type 2 - subtract)'
+        WHEN '3'
+            DISPLAY 'Processing... (type 3 - multiply)'
+        WHEN '4'
+            DISPLAY 'Processing... (type 4 - divide)'
+        WHEN OTHER
+            DISPLAY 'Processing...'
+    END-EVALUATE.
+    ADD WS-RESULT TO WS-GROUP-TOTAL.
+    ADD WS-RESULT TO WS-GRAND-TOTAL.
+    PERFORM 6100-WRITE-REPORT-DETAIL-PARA.
+    PERFORM 6750-WRITE-CSV-DETAIL-PARA.
     ADD 1 TO WS-A.
+    PERFORM 8600-CHECKPOINT-IF-DUE-PARA.
 
 END-PARA.
+    IF NOT WS-FIRST-ITEM
+        PERFORM 7000-SUBTOTAL-PARA
+    END-IF.
+    DISPLAY 'Grand total: ' WS-GRAND-TOTAL.
     DISPLAY 'End of processing'.
+
+*> Kept out of the PROCESS-PARA..END-PARA range so the THRU/THROUGH
+*> PERFORM statements above never fall through into it - it only runs
+*> when PROCESS-PARA or END-PARA explicitly PERFORMs it on a real
+*> control break.
+7000-SUBTOTAL-PARA.
+    DISPLAY 'Subtotal for ' WS-BREAK-KEY ': ' WS-GROUP-TOTAL.
+    MOVE 0 TO WS-GROUP-TOTAL.
+
+6000-OPEN-REPORT-PARA.
+    OPEN OUTPUT REPORT-FILE.
+    MOVE 0 TO WS-REPORT-PAGE-COUNT.
+    PERFORM 6200-NEW-PAGE-PARA.
+
+6200-NEW-PAGE-PARA.
+    ADD 1 TO WS-REPORT-PAGE-COUNT.
+    MOVE WS-REPORT-PAGE-COUNT TO WS-REPORT-HEADER-PAGE.
+    MOVE WS-REPORT-HEADER-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    MOVE WS-REPORT-COLUMN-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    MOVE 2 TO WS-REPORT-LINE-COUNT.
+
+6100-WRITE-REPORT-DETAIL-PARA.
+    IF WS-REPORT-LINE-COUNT >= WS-REPORT-MAX-LINES
+        PERFORM 6200-NEW-PAGE-PARA
+    END-IF.
+    MOVE WS-A TO WS-REPORT-DET-A.
+    MOVE WS-B TO WS-REPORT-DET-B.
+    MOVE WS-C TO WS-REPORT-DET-C.
+    MOVE WS-RESULT TO WS-REPORT-DET-RESULT.
+    MOVE WS-REPORT-DETAIL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    ADD 1 TO WS-REPORT-LINE-COUNT.
+
+6900-CLOSE-REPORT-PARA.
+    CLOSE REPORT-FILE.
+
+9000-RECONCILE-PARA.
+    OPEN INPUT CONTROL-FILE.
+    IF WS-CONTROL-FILE-STATUS NOT = '00'
+        DISPLAY 'No control total available - reconciliation skipped'
+        GO TO 9000-RECONCILE-EXIT
+    END-IF.
+
+    READ CONTROL-FILE
+        AT END
+            DISPLAY 'Control total file is empty - reconciliation skipped'
+            CLOSE CONTROL-FILE
+            GO TO 9000-RECONCILE-EXIT
+    END-READ.
+    MOVE CONTROL-TOTAL-AMOUNT TO WS-CONTROL-TOTAL.
+    MOVE CONTROL-TOLERANCE-AMOUNT TO WS-CONTROL-TOLERANCE.
+    CLOSE CONTROL-FILE.
+
+    COMPUTE WS-CONTROL-DIFFERENCE = WS-RESULT - WS-CONTROL-TOTAL.
+    IF WS-CONTROL-DIFFERENCE < 0
+        COMPUTE WS-CONTROL-DIFFERENCE = WS-CONTROL-DIFFERENCE * -1
+    END-IF.
+
+    IF WS-CONTROL-DIFFERENCE > WS-CONTROL-TOLERANCE
+        DISPLAY 'RECONCILIATION FAILED - WS-RESULT ' WS-RESULT
+            ' vs control total ' WS-CONTROL-TOTAL
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        DISPLAY 'Reconciliation OK - WS-RESULT ' WS-RESULT
+            ' vs control total ' WS-CONTROL-TOTAL
+    END-IF.
+
+9000-RECONCILE-EXIT.
+    EXIT.
+
+6700-OPEN-CSV-PARA.
+    OPEN OUTPUT CSV-FILE.
+    MOVE SPACES TO CSV-RECORD.
+    STRING 'WS-A' ',' 'WS-B' ',' 'WS-C' ',' 'WS-NAME' ',' 'WS-RESULT'
+        DELIMITED BY SIZE INTO CSV-RECORD.
+    WRITE CSV-RECORD.
+
+6750-WRITE-CSV-DETAIL-PARA.
+    MOVE SPACES TO CSV-RECORD.
+    STRING WS-A DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-B DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-C DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-NAME DELIMITED BY SIZE
+        ',' DELIMITED BY SIZE
+        WS-RESULT DELIMITED BY SIZE
+        INTO CSV-RECORD.
+    WRITE CSV-RECORD.
+
+6790-CLOSE-CSV-PARA.
+    CLOSE CSV-FILE.
