@@ -0,0 +1,23 @@
+*> Type '2' (subtract) arithmetic for a processed record. Called
+*> from SYNTAX-TEST's arithmetic dispatch instead of running inline
+*> for every record regardless of its type code.
+
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. SUB-TYPE-PROC.
+
+DATA DIVISION.
+
+LINKAGE SECTION.
+01 LINK-A PIC 9(2).
+01 LINK-B PIC 9(4).
+01 LINK-C PIC 9(3).
+01 LINK-RESULT PIC 9(6).
+
+PROCEDURE DIVISION USING LINK-A, LINK-B, LINK-C, LINK-RESULT.
+
+MAIN-PARA.
+    SUBTRACT 3 FROM LINK-A.
+    SUBTRACT LINK-B FROM LINK-C.
+    SUBTRACT 5 FROM LINK-A GIVING LINK-RESULT.
+    GOBACK.
