@@ -0,0 +1,22 @@
+*> Type '4' (divide) arithmetic for a processed record. Called from
+*> SYNTAX-TEST's arithmetic dispatch instead of running inline for
+*> every record regardless of its type code.
+
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. DIV-TYPE-PROC.
+
+DATA DIVISION.
+
+LINKAGE SECTION.
+01 LINK-A PIC 9(2).
+01 LINK-B PIC 9(4).
+01 LINK-C PIC 9(3).
+01 LINK-RESULT PIC 9(6).
+
+PROCEDURE DIVISION USING LINK-A, LINK-B, LINK-C, LINK-RESULT.
+
+MAIN-PARA.
+    DIVIDE 10 BY 2 GIVING LINK-RESULT.
+    DIVIDE LINK-B BY LINK-C GIVING LINK-RESULT.
+    GOBACK.
