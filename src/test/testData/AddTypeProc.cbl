@@ -0,0 +1,23 @@
+*> Type '1' (add) arithmetic for a processed record. Called from
+*> SYNTAX-TEST's arithmetic dispatch instead of running inline for
+*> every record regardless of its type code.
+
+IDENTIFICATION DIVISION.
+
+PROGRAM-ID. ADD-TYPE-PROC.
+
+DATA DIVISION.
+
+LINKAGE SECTION.
+01 LINK-A PIC 9(2).
+01 LINK-B PIC 9(4).
+01 LINK-C PIC 9(3).
+01 LINK-RESULT PIC 9(6).
+
+PROCEDURE DIVISION USING LINK-A, LINK-B, LINK-C, LINK-RESULT.
+
+MAIN-PARA.
+    ADD 5 TO LINK-A.
+    ADD LINK-B TO LINK-C.
+    ADD 10 TO LINK-A GIVING LINK-RESULT.
+    GOBACK.
